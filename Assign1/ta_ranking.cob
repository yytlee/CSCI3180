@@ -14,23 +14,1387 @@
 000000* Name : Lee Tsz Yan
 000000* Student ID : 1155110177
 000000* Email Addr : 1155110177@link.cuhk.edu.hk
-000000*                                                               
-000000 *****************************************************************
+000000*
+000000*****************************************************************
 000000  IDENTIFICATION DIVISION.
 000000  PROGRAM-ID.  TA_RANKING.
-000000  AUTHOR. LEE TSZ YAN. 
-000000  INSTALLATION. COBOL DEVELOPMENT CENTER. 
-000000  DATE-WRITTEN. 19/01/2020. 
-000000  DATE-COMPILED. 01/01/08. 
+000000  AUTHOR. LEE TSZ YAN.
+000000  INSTALLATION. COBOL DEVELOPMENT CENTER.
+000000  DATE-WRITTEN. 19/01/2020.
+000000  DATE-COMPILED. 01/01/08.
 000000  SECURITY. NON-CONFIDENTIAL.
-000000 *****************************************************************
+000000*
+000000* Modification History
+000000*   2020/01/19  Original skeleton.
+000000*   2026/08/08  Added quota/capacity field to instructor record so
+000000*               a single run can assign more than one TA per
+000000*               instructor using a capacitated stable matching
+000000*               (candidate-proposing Gale-Shapley) algorithm.
+000000*   2026/08/08  Added UNMATCHED report listing candidates who did
+000000*               not receive a placement this run.
+000000*   2026/08/08  Added AUDIT-FILE logging every match decision
+000000*               (accept/reject/evict) for appeal look-ups.
+000000*   2026/08/08  Added department code to the instructor record
+000000*               and turned OUTPUT_FILE into a paginated report
+000000*               with a header, department control breaks, and
+000000*               page/department/grand totals.
+000000*   2026/08/08  Added input edit-checks for INSTRUCTORS and
+000000*               CANDIDATES (duplicate IDs, quota range, gaps and
+000000*               duplicates in a preference list) with an
+000000*               ERROR-LISTING of rejected records. Records that
+000000*               fail validation are excluded from matching.
+000000*   2026/08/08  Added checkpoint/restart: each instructor and
+000000*               candidate record processed is checkpointed so a
+000000*               rerun after an abend skips re-validating records
+000000*               already confirmed good.
+000000*   2026/08/08  Added a CURRENT-MATCH extract of this run's
+000000*               placements and a term-over-term reconciliation
+000000*               pass against a saved PRIOR-MATCH extract.
+000000*   2026/08/08  Added a section meeting slot to the instructor
+000000*               record and a candidate AVAILABILITY file so a
+000000*               proposal is rejected when it would conflict with
+000000*               the candidate's free time.
+000000*   2026/08/08  All file paths are now dynamic, defaulting to the
+000000*               prior testcase/ layout but overridable through an
+000000*               optional parameter file (or a command-line
+000000*               argument naming a different one).
+000000******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INSTRUCTORS ASSIGN TO 'testcase/instructors.txt'
-           SELECT CANDIDATES ASSIGN TO 'testcase/candidates.txt'
-           SELECT OUTPUT_FILE ASSIGN TO 'testcase/output.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INSTRUCTORS ASSIGN TO DYNAMIC WS-INSTR-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CANDIDATES ASSIGN TO DYNAMIC WS-CAND-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTPUT_FILE ASSIGN TO DYNAMIC WS-OUTPUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT UNMATCHED ASSIGN TO DYNAMIC WS-UNMATCHED-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-LISTING ASSIGN TO DYNAMIC WS-ERROR-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CKPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CURRENT-MATCH ASSIGN TO DYNAMIC WS-CURMATCH-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRIOR-MATCH ASSIGN TO DYNAMIC WS-PRIORMATCH-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-STATUS.
+           SELECT RECONCILE-REPORT ASSIGN TO DYNAMIC WS-RECONCILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AVAILABILITY ASSIGN TO DYNAMIC WS-AVAIL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AVAIL-STATUS.
+           SELECT PARAMETER-FILE ASSIGN TO DYNAMIC WS-PARM-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT PLACEMENT-INDEX ASSIGN TO DYNAMIC WS-PLACEIDX-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PI-CAND-ID
+               ALTERNATE RECORD KEY IS PI-INSTR-ID WITH DUPLICATES
+               FILE STATUS IS WS-PLACEIDX-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD INSTRUCTORS.
+       01 INSTRUCTOR-RECORD.
+           05 INSTR-ID                 PIC 9(4).
+           05 INSTR-QUOTA               PIC 9(2).
+           05 INSTR-PREF-TABLE OCCURS 10 TIMES
+                                        PIC 9(4).
+           05 INSTR-DEPT                PIC X(4).
+           05 INSTR-MEETING-SLOT         PIC 9(2).
+
+       FD CANDIDATES.
+       01 CANDIDATE-RECORD.
+           05 CAND-ID                  PIC 9(4).
+           05 CAND-PREF-TABLE OCCURS 10 TIMES
+                                        PIC 9(4).
+
+       FD AVAILABILITY.
+       01 AVAILABILITY-RECORD.
+           05 AVAIL-CAND-ID             PIC 9(4).
+           05 AVAIL-SLOT-TABLE OCCURS 10 TIMES
+                                        PIC 9(2).
+
+       FD OUTPUT_FILE.
+       01 OUTPUT-RECORD                PIC X(80).
+
+       FD UNMATCHED.
+       01 UNMATCHED-RECORD             PIC X(80).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD                 PIC X(100).
+
+       FD ERROR-LISTING.
+       01 ERROR-RECORD                 PIC X(100).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-PHASE                PIC X(5).
+           05 CKPT-COUNT                 PIC 9(4).
+           05 CKPT-VALID                  PIC X.
+
+       FD CURRENT-MATCH.
+       01 CURRENT-MATCH-RECORD.
+           05 CM-INSTR-ID                PIC 9(4).
+           05 CM-CAND-ID                  PIC 9(4).
+           05 CM-INSTR-RANK                PIC 9(2).
+           05 CM-CAND-RANK                  PIC 9(2).
+           05 CM-DEPT                        PIC X(4).
+
+       FD PRIOR-MATCH.
+       01 PRIOR-MATCH-RECORD.
+           05 PM-INSTR-ID                PIC 9(4).
+           05 PM-CAND-ID                  PIC 9(4).
+           05 PM-INSTR-RANK                PIC 9(2).
+           05 PM-CAND-RANK                  PIC 9(2).
+           05 PM-DEPT                        PIC X(4).
+
+       FD RECONCILE-REPORT.
+       01 RECONCILE-RECORD             PIC X(80).
+
+       FD PARAMETER-FILE.
+       01 PARM-RECORD.
+           05 PARM-KEY                  PIC X(10).
+           05 PARM-VALUE                 PIC X(100).
+
+       FD PLACEMENT-INDEX.
+       01 PLACEMENT-INDEX-RECORD.
+           05 PI-CAND-ID                PIC 9(4).
+           05 PI-INSTR-ID                 PIC 9(4).
+           05 PI-INSTR-RANK                PIC 9(2).
+           05 PI-CAND-RANK                   PIC 9(2).
+           05 PI-DEPT                          PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-PATHS.
+           05 WS-INSTR-PATH          PIC X(100)
+                   VALUE 'testcase/instructors.txt'.
+           05 WS-CAND-PATH            PIC X(100)
+                   VALUE 'testcase/candidates.txt'.
+           05 WS-OUTPUT-PATH           PIC X(100)
+                   VALUE 'testcase/output.txt'.
+           05 WS-UNMATCHED-PATH         PIC X(100)
+                   VALUE 'testcase/unmatched.txt'.
+           05 WS-AUDIT-PATH              PIC X(100)
+                   VALUE 'testcase/audit.txt'.
+           05 WS-ERROR-PATH               PIC X(100)
+                   VALUE 'testcase/errors.txt'.
+           05 WS-CKPT-PATH                 PIC X(100)
+                   VALUE 'testcase/checkpoint.txt'.
+           05 WS-CURMATCH-PATH              PIC X(100)
+                   VALUE 'testcase/match_current.txt'.
+           05 WS-PRIORMATCH-PATH             PIC X(100)
+                   VALUE 'testcase/match_prior.txt'.
+           05 WS-RECONCILE-PATH               PIC X(100)
+                   VALUE 'testcase/reconcile.txt'.
+           05 WS-AVAIL-PATH                    PIC X(100)
+                   VALUE 'testcase/availability.txt'.
+           05 WS-PARM-FILE-PATH                 PIC X(100)
+                   VALUE 'ta_ranking.parm'.
+           05 WS-PLACEIDX-PATH                   PIC X(100)
+                   VALUE 'testcase/placement_index.dat'.
+
+       01 WS-PARM-STATUS                PIC XX.
+       01 WS-AVAIL-STATUS                PIC XX.
+       01 WS-PLACEIDX-STATUS            PIC XX.
+       01 WS-PLACEIDX-OPEN               PIC X VALUE 'N'.
+           88 PLACEIDX-IS-OPEN          VALUE 'Y'.
+       01 WS-CMD-ARG                    PIC X(100).
+       01 WS-QUERY-CAND-ID              PIC 9(4).
+       01 WS-QUERY-INSTR-ID              PIC 9(4).
+       01 WS-QUERY-MATCH-COUNT            PIC 9(2) VALUE 0.
+
+       01 WS-CONSTANTS.
+           05 WS-MAX-INSTR              PIC 9(4) VALUE 200.
+           05 WS-MAX-CAND                PIC 9(4) VALUE 500.
+           05 WS-MAX-PREF                 PIC 9(2) VALUE 10.
+           05 WS-MAX-PRIOR                 PIC 9(4) VALUE 500.
+           05 WS-LOW-RANK-THRESHOLD         PIC 9(2) VALUE 5.
+           05 WS-RANK-DROP-THRESHOLD         PIC 9(2) VALUE 3.
+
+       01 WS-FLAGS.
+           05 WS-EOF-INSTR              PIC X VALUE 'N'.
+               88 END-OF-INSTRUCTORS    VALUE 'Y'.
+           05 WS-EOF-CAND                PIC X VALUE 'N'.
+               88 END-OF-CANDIDATES     VALUE 'Y'.
+           05 WS-NO-CHANGE               PIC X VALUE 'N'.
+               88 NO-CHANGE-THIS-PASS   VALUE 'Y'.
+           05 WS-RANK-FOUND              PIC X VALUE 'N'.
+               88 RANK-WAS-FOUND        VALUE 'Y'.
+           05 WS-INSTR-FOUND             PIC X VALUE 'N'.
+               88 INSTR-WAS-FOUND       VALUE 'Y'.
+           05 WS-CAND-FOUND               PIC X VALUE 'N'.
+               88 CAND-WAS-FOUND        VALUE 'Y'.
+           05 WS-SLOT-FOUND                PIC X VALUE 'N'.
+               88 SLOT-WAS-FOUND        VALUE 'Y'.
+           05 WS-EOF-AVAIL                  PIC X VALUE 'N'.
+               88 END-OF-AVAILABILITY      VALUE 'Y'.
+           05 WS-CKPT-EOF                PIC X VALUE 'N'.
+               88 END-OF-CHECKPOINT     VALUE 'Y'.
+           05 WS-EOF-CURMATCH             PIC X VALUE 'N'.
+               88 END-OF-CURMATCH       VALUE 'Y'.
+           05 WS-PRIOR-AVAILABLE          PIC X VALUE 'N'.
+               88 PRIOR-DATA-AVAILABLE  VALUE 'Y'.
+           05 WS-EOF-PRIOR                PIC X VALUE 'N'.
+               88 END-OF-PRIOR-MATCH    VALUE 'Y'.
+           05 WS-EOF-PARM                  PIC X VALUE 'N'.
+               88 END-OF-PARAMETERS       VALUE 'Y'.
+           05 WS-CKPT-DONE-SEEN            PIC X VALUE 'N'.
+               88 CKPT-WAS-DONE           VALUE 'Y'.
+           05 WS-EOF-PLACEIDX               PIC X VALUE 'N'.
+               88 END-OF-PLACEIDX-INSTR   VALUE 'Y'.
+
+       01 WS-CKPT-STATUS                PIC XX.
+       01 WS-PRIOR-STATUS                PIC XX.
+       01 WS-RESUME-COUNTS.
+           05 WS-RESUME-INSTR-COUNT      PIC 9(4) VALUE 0.
+           05 WS-RESUME-CAND-COUNT        PIC 9(4) VALUE 0.
+
+       01 WS-RESUME-INSTR-VALID-TABLE.
+           05 WS-RESUME-INSTR-VALID OCCURS 200 TIMES
+                                        PIC X VALUE 'Y'.
+       01 WS-RESUME-CAND-VALID-TABLE.
+           05 WS-RESUME-CAND-VALID OCCURS 500 TIMES
+                                        PIC X VALUE 'Y'.
+
+       01 WS-PRIOR-TABLE.
+           05 WS-PRIOR-ENTRY OCCURS 500 TIMES INDEXED BY PRIOR-IDX.
+               10 WS-PRIOR-INSTR-ID      PIC 9(4).
+               10 WS-PRIOR-CAND-ID        PIC 9(4).
+               10 WS-PRIOR-INSTR-RANK      PIC 9(2).
+               10 WS-PRIOR-CAND-RANK        PIC 9(2).
+               10 WS-PRIOR-SEEN               PIC X VALUE 'N'.
+                   88 PRIOR-ENTRY-SEEN       VALUE 'Y'.
+       01 WS-PRIOR-COUNT                PIC 9(4) VALUE 0.
+       01 WS-PRIOR-FOUND-IDX            PIC 9(4) VALUE 0.
+
+       01 WS-COUNTS.
+           05 WS-INSTR-COUNT             PIC 9(4) VALUE 0.
+           05 WS-CAND-COUNT               PIC 9(4) VALUE 0.
+           05 WS-INSTR-READ-COUNT          PIC 9(4) VALUE 0.
+           05 WS-CAND-READ-COUNT            PIC 9(4) VALUE 0.
+
+       01 WS-PRIOR-FULL-LOGGED          PIC X VALUE 'N'.
+           88 PRIOR-TABLE-FULL-LOGGED   VALUE 'Y'.
+
+       01 WS-INSTR-TABLE.
+           05 WS-INSTR-ENTRY OCCURS 200 TIMES INDEXED BY INSTR-IDX.
+               10 WS-INSTR-ID            PIC 9(4).
+               10 WS-INSTR-QUOTA          PIC 9(2).
+               10 WS-INSTR-DEPT            PIC X(4).
+               10 WS-INSTR-MEETING-SLOT     PIC 9(2).
+               10 WS-INSTR-VALID            PIC X VALUE 'Y'.
+                   88 INSTR-IS-VALID       VALUE 'Y'.
+               10 WS-INSTR-FILLED          PIC 9(2) VALUE 0.
+               10 WS-INSTR-PREF-COUNT       PIC 9(2) VALUE 0.
+               10 WS-INSTR-PREF OCCURS 10 TIMES
+                                          PIC 9(4).
+               10 WS-INSTR-SLOT OCCURS 10 TIMES.
+                   15 WS-SLOT-CAND-ID      PIC 9(4) VALUE 0.
+                   15 WS-SLOT-CAND-RANK     PIC 9(2) VALUE 0.
+                   15 WS-SLOT-CAND-OWN-RANK  PIC 9(2) VALUE 0.
+
+       01 WS-CAND-TABLE.
+           05 WS-CAND-ENTRY OCCURS 500 TIMES INDEXED BY CAND-IDX.
+               10 WS-CAND-ID              PIC 9(4).
+               10 WS-CAND-VALID            PIC X VALUE 'Y'.
+                   88 CAND-IS-VALID       VALUE 'Y'.
+               10 WS-CAND-MATCHED          PIC X VALUE 'N'.
+                   88 CAND-IS-MATCHED     VALUE 'Y'.
+               10 WS-CAND-MATCHED-INSTR    PIC 9(4) VALUE 0.
+               10 WS-CAND-NEXT-PROPOSAL     PIC 9(2) VALUE 1.
+               10 WS-CAND-MATCH-RANK         PIC 9(2) VALUE 0.
+               10 WS-CAND-PREF-COUNT         PIC 9(2) VALUE 0.
+               10 WS-CAND-PREF OCCURS 10 TIMES
+                                          PIC 9(4).
+               10 WS-CAND-AVAIL-COUNT         PIC 9(2) VALUE 0.
+               10 WS-CAND-AVAIL-SLOT OCCURS 10 TIMES
+                                          PIC 9(2).
+
+       01 WS-WORK-FIELDS.
+           05 WS-PROPOSE-TO-ID          PIC 9(4).
+           05 WS-TARGET-INSTR-IDX        PIC 9(4).
+           05 WS-TARGET-CAND-IDX          PIC 9(4).
+           05 WS-CAND-RANK-OF-INSTR       PIC 9(2).
+           05 WS-FOUND-RANK                PIC 9(2).
+           05 WS-WORST-SLOT                 PIC 9(2).
+           05 WS-WORST-RANK                  PIC 9(2).
+           05 WS-SUB                          PIC 9(2).
+           05 WS-EVICT-CAND-ID                PIC 9(4).
+           05 WS-EVICT-RANK                    PIC 9(2).
+           05 WS-SUB2                           PIC 9(2).
+           05 WS-GAP-SEEN                        PIC X.
+               88 GAP-WAS-SEEN                  VALUE 'Y'.
+
+       01 WS-RUN-TIMESTAMP                 PIC X(21).
+
+       01 WS-AUDIT-LINE.
+           05 WS-AUD-INSTR-ID            PIC 9(4).
+           05 FILLER                      PIC X(1) VALUE SPACE.
+           05 WS-AUD-CAND-ID               PIC 9(4).
+           05 FILLER                        PIC X(1) VALUE SPACE.
+           05 WS-AUD-INSTR-RANK              PIC 9(2).
+           05 FILLER                          PIC X(1) VALUE SPACE.
+           05 WS-AUD-CAND-RANK                 PIC 9(2).
+           05 FILLER                            PIC X(1) VALUE SPACE.
+           05 WS-AUD-DECISION                    PIC X(20).
+           05 FILLER                              PIC X(1) VALUE SPACE.
+           05 WS-AUD-TIMESTAMP                     PIC X(21).
+
+       01 WS-OUT-LINE.
+           05 WS-OUT-INSTR-ID            PIC 9(4).
+           05 FILLER                      PIC X(3) VALUE ' - '.
+           05 WS-OUT-CAND-ID               PIC 9(4).
+
+       01 WS-UNMATCHED-LINE.
+           05 WS-UNM-CAND-ID             PIC 9(4).
+           05 FILLER                      PIC X(20)
+                   VALUE ' - NOT PLACED'.
+
+       01 WS-REPORT-CONTROLS.
+           05 WS-TERM-NAME               PIC X(10) VALUE 'CURRENT'.
+           05 WS-REPORT-DATE              PIC X(10).
+           05 WS-PAGE-NO                   PIC 9(4) VALUE 1.
+           05 WS-LINE-COUNT                 PIC 9(4) VALUE 0.
+           05 WS-LINES-PER-PAGE              PIC 9(4) VALUE 55.
+           05 WS-PAGE-TOTAL                   PIC 9(4) VALUE 0.
+           05 WS-DEPT-TOTAL                    PIC 9(4) VALUE 0.
+           05 WS-GRAND-TOTAL                    PIC 9(4) VALUE 0.
+           05 WS-CUR-DEPT                        PIC X(4).
+           05 WS-DEPT-IDX                         PIC 9(3).
+
+       01 WS-DEPT-LIST.
+           05 WS-DEPT-ENTRY OCCURS 200 TIMES
+                                        PIC X(4).
+       01 WS-DEPT-COUNT                PIC 9(3) VALUE 0.
+
+       01 WS-REPORT-LINE                PIC X(80).
+       01 WS-EDIT-4                      PIC ZZZ9.
+       01 WS-EDIT-4B                      PIC ZZZ9.
+
+       01 WS-ERROR-COUNT                PIC 9(4) VALUE 0.
+       01 WS-ERROR-LINE.
+           05 WS-ERR-SOURCE              PIC X(11).
+           05 FILLER                      PIC X(1) VALUE SPACE.
+           05 WS-ERR-RECORD-NO             PIC ZZZ9.
+           05 FILLER                        PIC X(1) VALUE SPACE.
+           05 WS-ERR-FIELD                   PIC X(16).
+           05 FILLER                          PIC X(1) VALUE SPACE.
+           05 WS-ERR-REASON                    PIC X(40).
+
+       01 WS-RECONCILE-LINE             PIC X(80).
+       01 WS-RANK-DROP                   PIC S9(4).
+
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+       0000-MAIN-PARA.
+           ACCEPT WS-CMD-ARG FROM COMMAND-LINE.
+           IF WS-CMD-ARG (1:6) = 'QUERY=' OR WS-CMD-ARG (1:6) = 'INSTR='
+               PERFORM 6000-QUERY-MODE
+           ELSE
+               PERFORM 1000-INITIALIZE
+               PERFORM 2000-LOAD-INSTRUCTORS
+               PERFORM 2100-LOAD-CANDIDATES
+               PERFORM 2200-LOAD-AVAILABILITY
+               PERFORM 3000-MATCH-CANDIDATES
+               PERFORM 4000-WRITE-OUTPUT
+               PERFORM 4100-WRITE-UNMATCHED
+               CLOSE CURRENT-MATCH
+               IF PLACEIDX-IS-OPEN
+                   CLOSE PLACEMENT-INDEX
+               END-IF
+               PERFORM 5000-RECONCILE
+               PERFORM 9000-TERMINATE
+           END-IF.
+           STOP RUN.
+
+       1000-INITIALIZE SECTION.
+       1000-INITIALIZE-PARA.
+           PERFORM 1005-READ-PARAMETERS.
+           PERFORM 1010-READ-CHECKPOINT.
+           OPEN INPUT INSTRUCTORS.
+           OPEN INPUT CANDIDATES.
+           OPEN OUTPUT OUTPUT_FILE.
+           OPEN OUTPUT UNMATCHED.
+           OPEN OUTPUT AUDIT-FILE.
+           OPEN OUTPUT ERROR-LISTING.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           OPEN OUTPUT CURRENT-MATCH.
+           OPEN OUTPUT PLACEMENT-INDEX.
+           IF WS-PLACEIDX-STATUS = '00'
+               MOVE 'Y' TO WS-PLACEIDX-OPEN
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+           STRING WS-RUN-TIMESTAMP (5:2) '/' WS-RUN-TIMESTAMP (7:2) '/'
+                   WS-RUN-TIMESTAMP (1:4)
+               DELIMITED BY SIZE INTO WS-REPORT-DATE.
+
+       1005-READ-PARAMETERS SECTION.
+       1005-READ-PARAMETERS-PARA.
+           IF WS-CMD-ARG NOT = SPACES
+                   AND WS-CMD-ARG (1:6) NOT = 'QUERY='
+                   AND WS-CMD-ARG (1:6) NOT = 'INSTR='
+               MOVE WS-CMD-ARG TO WS-PARM-FILE-PATH
+           END-IF.
+           OPEN INPUT PARAMETER-FILE.
+           IF WS-PARM-STATUS = '00'
+               MOVE 'N' TO WS-EOF-PARM
+               PERFORM UNTIL END-OF-PARAMETERS
+                   READ PARAMETER-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-PARM
+                       NOT AT END
+                           PERFORM 1006-APPLY-PARAMETER
+                   END-READ
+               END-PERFORM
+               CLOSE PARAMETER-FILE
+           END-IF.
+
+       1006-APPLY-PARAMETER SECTION.
+       1006-APPLY-PARAMETER-PARA.
+           EVALUATE PARM-KEY
+               WHEN 'INSTR'
+                   MOVE PARM-VALUE TO WS-INSTR-PATH
+               WHEN 'CAND'
+                   MOVE PARM-VALUE TO WS-CAND-PATH
+               WHEN 'OUTPUT'
+                   MOVE PARM-VALUE TO WS-OUTPUT-PATH
+               WHEN 'UNMATCH'
+                   MOVE PARM-VALUE TO WS-UNMATCHED-PATH
+               WHEN 'AUDIT'
+                   MOVE PARM-VALUE TO WS-AUDIT-PATH
+               WHEN 'ERRLIST'
+                   MOVE PARM-VALUE TO WS-ERROR-PATH
+               WHEN 'CKPT'
+                   MOVE PARM-VALUE TO WS-CKPT-PATH
+               WHEN 'CURMATCH'
+                   MOVE PARM-VALUE TO WS-CURMATCH-PATH
+               WHEN 'PRIORMTCH'
+                   MOVE PARM-VALUE TO WS-PRIORMATCH-PATH
+               WHEN 'RECONCILE'
+                   MOVE PARM-VALUE TO WS-RECONCILE-PATH
+               WHEN 'AVAIL'
+                   MOVE PARM-VALUE TO WS-AVAIL-PATH
+               WHEN 'PLACEIDX'
+                   MOVE PARM-VALUE TO WS-PLACEIDX-PATH
+               WHEN 'TERM'
+                   MOVE PARM-VALUE TO WS-TERM-NAME
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       1010-READ-CHECKPOINT SECTION.
+       1010-READ-CHECKPOINT-PARA.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL END-OF-CHECKPOINT
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CKPT-EOF
+                       NOT AT END
+                           EVALUATE CKPT-PHASE
+                             WHEN 'INSTR'
+                               MOVE CKPT-COUNT TO WS-RESUME-INSTR-COUNT
+                               MOVE CKPT-VALID
+                                 TO WS-RESUME-INSTR-VALID (CKPT-COUNT)
+                             WHEN 'CAND'
+                               MOVE CKPT-COUNT TO WS-RESUME-CAND-COUNT
+                               MOVE CKPT-VALID
+                                 TO WS-RESUME-CAND-VALID (CKPT-COUNT)
+                             WHEN 'DONE'
+                               MOVE 'Y' TO WS-CKPT-DONE-SEEN
+                             WHEN OTHER
+                               CONTINUE
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF CKPT-WAS-DONE
+                   MOVE 0 TO WS-RESUME-INSTR-COUNT
+                   MOVE 0 TO WS-RESUME-CAND-COUNT
+               END-IF
+               IF WS-RESUME-INSTR-COUNT > 0 OR WS-RESUME-CAND-COUNT > 0
+                   DISPLAY 'TA_RANKING: RESUMING FROM CHECKPOINT - '
+                           'INSTR=' WS-RESUME-INSTR-COUNT
+                           ' CAND=' WS-RESUME-CAND-COUNT
+               END-IF
+           END-IF.
+
+       2000-LOAD-INSTRUCTORS SECTION.
+       2000-LOAD-INSTRUCTORS-PARA.
+           PERFORM UNTIL END-OF-INSTRUCTORS
+               READ INSTRUCTORS
+                   AT END
+                       MOVE 'Y' TO WS-EOF-INSTR
+                   NOT AT END
+                       PERFORM 2010-STORE-INSTRUCTOR
+               END-READ
+           END-PERFORM.
+           CLOSE INSTRUCTORS.
+
+       2010-STORE-INSTRUCTOR SECTION.
+       2010-STORE-INSTRUCTOR-PARA.
+           ADD 1 TO WS-INSTR-READ-COUNT.
+           IF WS-INSTR-COUNT >= WS-MAX-INSTR
+               MOVE 'INSTRUCTORS' TO WS-ERR-SOURCE
+               MOVE WS-INSTR-READ-COUNT TO WS-ERR-RECORD-NO
+               MOVE 'INSTR-ID' TO WS-ERR-FIELD
+               MOVE 'INSTRUCTOR TABLE FULL - RECORD REJECTED'
+                   TO WS-ERR-REASON
+               PERFORM 9900-WRITE-ERROR
+           ELSE
+               ADD 1 TO WS-INSTR-COUNT
+               SET INSTR-IDX TO WS-INSTR-COUNT
+               MOVE INSTR-ID TO WS-INSTR-ID (INSTR-IDX)
+               MOVE INSTR-QUOTA TO WS-INSTR-QUOTA (INSTR-IDX)
+               MOVE INSTR-DEPT TO WS-INSTR-DEPT (INSTR-IDX)
+               MOVE INSTR-MEETING-SLOT
+                   TO WS-INSTR-MEETING-SLOT (INSTR-IDX)
+               MOVE 0 TO WS-INSTR-FILLED (INSTR-IDX)
+               MOVE 0 TO WS-INSTR-PREF-COUNT (INSTR-IDX)
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > WS-MAX-PREF
+                   MOVE INSTR-PREF-TABLE (WS-SUB)
+                       TO WS-INSTR-PREF (INSTR-IDX, WS-SUB)
+                   IF INSTR-PREF-TABLE (WS-SUB) > 0
+                       ADD 1 TO WS-INSTR-PREF-COUNT (INSTR-IDX)
+                   END-IF
+               END-PERFORM
+               IF WS-INSTR-COUNT > WS-RESUME-INSTR-COUNT
+                   PERFORM 2020-VALIDATE-INSTRUCTOR
+               ELSE
+                   PERFORM 2025-RESTORE-INSTR-VALIDITY
+               END-IF
+               MOVE 'INSTR' TO CKPT-PHASE
+               MOVE WS-INSTR-COUNT TO CKPT-COUNT
+               MOVE WS-INSTR-VALID (INSTR-IDX) TO CKPT-VALID
+               WRITE CHECKPOINT-RECORD
+           END-IF.
+
+       2025-RESTORE-INSTR-VALIDITY SECTION.
+       2025-RESTORE-INSTR-VALIDITY-PARA.
+           MOVE WS-RESUME-INSTR-VALID (WS-INSTR-COUNT)
+               TO WS-INSTR-VALID (INSTR-IDX).
+           IF NOT INSTR-IS-VALID (INSTR-IDX)
+               MOVE 'INSTRUCTORS' TO WS-ERR-SOURCE
+               MOVE WS-INSTR-COUNT TO WS-ERR-RECORD-NO
+               MOVE 'INSTR-ID' TO WS-ERR-FIELD
+               MOVE 'PREVIOUSLY FLAGGED INVALID (RESUMED RUN)'
+                   TO WS-ERR-REASON
+               PERFORM 9900-WRITE-ERROR
+           END-IF.
+
+       2020-VALIDATE-INSTRUCTOR SECTION.
+       2020-VALIDATE-INSTRUCTOR-PARA.
+           MOVE 'Y' TO WS-INSTR-VALID (INSTR-IDX).
+           PERFORM VARYING WS-SUB2 FROM 1 BY 1
+                   UNTIL WS-SUB2 >= INSTR-IDX
+               IF WS-INSTR-ID (WS-SUB2) = WS-INSTR-ID (INSTR-IDX)
+                   MOVE 'N' TO WS-INSTR-VALID (INSTR-IDX)
+                   MOVE 'INSTRUCTORS' TO WS-ERR-SOURCE
+                   MOVE WS-INSTR-COUNT TO WS-ERR-RECORD-NO
+                   MOVE 'INSTR-ID' TO WS-ERR-FIELD
+                   MOVE 'DUPLICATE INSTRUCTOR ID' TO WS-ERR-REASON
+                   PERFORM 9900-WRITE-ERROR
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF WS-INSTR-QUOTA (INSTR-IDX) < 1
+                   OR WS-INSTR-QUOTA (INSTR-IDX) > WS-MAX-PREF
+               MOVE 'N' TO WS-INSTR-VALID (INSTR-IDX)
+               MOVE 'INSTRUCTORS' TO WS-ERR-SOURCE
+               MOVE WS-INSTR-COUNT TO WS-ERR-RECORD-NO
+               MOVE 'INSTR-QUOTA' TO WS-ERR-FIELD
+               MOVE 'QUOTA OUT OF RANGE' TO WS-ERR-REASON
+               PERFORM 9900-WRITE-ERROR
+           END-IF.
+           MOVE 'N' TO WS-GAP-SEEN.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-MAX-PREF
+               IF WS-INSTR-PREF (INSTR-IDX, WS-SUB) = 0
+                   MOVE 'Y' TO WS-GAP-SEEN
+               ELSE
+                   IF GAP-WAS-SEEN
+                       MOVE 'N' TO WS-INSTR-VALID (INSTR-IDX)
+                       MOVE 'INSTRUCTORS' TO WS-ERR-SOURCE
+                       MOVE WS-INSTR-COUNT TO WS-ERR-RECORD-NO
+                       MOVE 'INSTR-PREF-TABLE' TO WS-ERR-FIELD
+                       MOVE 'GAP IN PREFERENCE LIST'
+                           TO WS-ERR-REASON
+                       PERFORM 9900-WRITE-ERROR
+                   END-IF
+                   PERFORM VARYING WS-SUB2 FROM 1 BY 1
+                           UNTIL WS-SUB2 >= WS-SUB
+                       IF WS-INSTR-PREF (INSTR-IDX, WS-SUB2)
+                               = WS-INSTR-PREF (INSTR-IDX, WS-SUB)
+                           MOVE 'N' TO WS-INSTR-VALID (INSTR-IDX)
+                           MOVE 'INSTRUCTORS' TO WS-ERR-SOURCE
+                           MOVE WS-INSTR-COUNT TO WS-ERR-RECORD-NO
+                           MOVE 'INSTR-PREF-TABLE' TO WS-ERR-FIELD
+                           MOVE 'DUPLICATE PREFERENCE ENTRY'
+                               TO WS-ERR-REASON
+                           PERFORM 9900-WRITE-ERROR
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+       2100-LOAD-CANDIDATES SECTION.
+       2100-LOAD-CANDIDATES-PARA.
+           PERFORM UNTIL END-OF-CANDIDATES
+               READ CANDIDATES
+                   AT END
+                       MOVE 'Y' TO WS-EOF-CAND
+                   NOT AT END
+                       PERFORM 2110-STORE-CANDIDATE
+               END-READ
+           END-PERFORM.
+           CLOSE CANDIDATES.
+
+       2110-STORE-CANDIDATE SECTION.
+       2110-STORE-CANDIDATE-PARA.
+           ADD 1 TO WS-CAND-READ-COUNT.
+           IF WS-CAND-COUNT >= WS-MAX-CAND
+               MOVE 'CANDIDATES' TO WS-ERR-SOURCE
+               MOVE WS-CAND-READ-COUNT TO WS-ERR-RECORD-NO
+               MOVE 'CAND-ID' TO WS-ERR-FIELD
+               MOVE 'CANDIDATE TABLE FULL - RECORD REJECTED'
+                   TO WS-ERR-REASON
+               PERFORM 9900-WRITE-ERROR
+           ELSE
+               ADD 1 TO WS-CAND-COUNT
+               SET CAND-IDX TO WS-CAND-COUNT
+               MOVE CAND-ID TO WS-CAND-ID (CAND-IDX)
+               MOVE 'N' TO WS-CAND-MATCHED (CAND-IDX)
+               MOVE 0 TO WS-CAND-MATCHED-INSTR (CAND-IDX)
+               MOVE 1 TO WS-CAND-NEXT-PROPOSAL (CAND-IDX)
+               MOVE 0 TO WS-CAND-PREF-COUNT (CAND-IDX)
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > WS-MAX-PREF
+                   MOVE CAND-PREF-TABLE (WS-SUB)
+                       TO WS-CAND-PREF (CAND-IDX, WS-SUB)
+                   IF CAND-PREF-TABLE (WS-SUB) > 0
+                       ADD 1 TO WS-CAND-PREF-COUNT (CAND-IDX)
+                   END-IF
+               END-PERFORM
+               IF WS-CAND-COUNT > WS-RESUME-CAND-COUNT
+                   PERFORM 2120-VALIDATE-CANDIDATE
+               ELSE
+                   PERFORM 2125-RESTORE-CAND-VALIDITY
+               END-IF
+               MOVE 'CAND' TO CKPT-PHASE
+               MOVE WS-CAND-COUNT TO CKPT-COUNT
+               MOVE WS-CAND-VALID (CAND-IDX) TO CKPT-VALID
+               WRITE CHECKPOINT-RECORD
+           END-IF.
+
+       2125-RESTORE-CAND-VALIDITY SECTION.
+       2125-RESTORE-CAND-VALIDITY-PARA.
+           MOVE WS-RESUME-CAND-VALID (WS-CAND-COUNT)
+               TO WS-CAND-VALID (CAND-IDX).
+           IF NOT CAND-IS-VALID (CAND-IDX)
+               MOVE 'CANDIDATES' TO WS-ERR-SOURCE
+               MOVE WS-CAND-COUNT TO WS-ERR-RECORD-NO
+               MOVE 'CAND-ID' TO WS-ERR-FIELD
+               MOVE 'PREVIOUSLY FLAGGED INVALID (RESUMED RUN)'
+                   TO WS-ERR-REASON
+               PERFORM 9900-WRITE-ERROR
+           END-IF.
+
+       2120-VALIDATE-CANDIDATE SECTION.
+       2120-VALIDATE-CANDIDATE-PARA.
+           MOVE 'Y' TO WS-CAND-VALID (CAND-IDX).
+           PERFORM VARYING WS-SUB2 FROM 1 BY 1
+                   UNTIL WS-SUB2 >= CAND-IDX
+               IF WS-CAND-ID (WS-SUB2) = WS-CAND-ID (CAND-IDX)
+                   MOVE 'N' TO WS-CAND-VALID (CAND-IDX)
+                   MOVE 'CANDIDATES' TO WS-ERR-SOURCE
+                   MOVE WS-CAND-COUNT TO WS-ERR-RECORD-NO
+                   MOVE 'CAND-ID' TO WS-ERR-FIELD
+                   MOVE 'DUPLICATE CANDIDATE ID' TO WS-ERR-REASON
+                   PERFORM 9900-WRITE-ERROR
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           MOVE 'N' TO WS-GAP-SEEN.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-MAX-PREF
+               IF WS-CAND-PREF (CAND-IDX, WS-SUB) = 0
+                   MOVE 'Y' TO WS-GAP-SEEN
+               ELSE
+                   IF GAP-WAS-SEEN
+                       MOVE 'N' TO WS-CAND-VALID (CAND-IDX)
+                       MOVE 'CANDIDATES' TO WS-ERR-SOURCE
+                       MOVE WS-CAND-COUNT TO WS-ERR-RECORD-NO
+                       MOVE 'CAND-PREF-TABLE' TO WS-ERR-FIELD
+                       MOVE 'GAP IN PREFERENCE LIST'
+                           TO WS-ERR-REASON
+                       PERFORM 9900-WRITE-ERROR
+                   END-IF
+                   PERFORM VARYING WS-SUB2 FROM 1 BY 1
+                           UNTIL WS-SUB2 >= WS-SUB
+                       IF WS-CAND-PREF (CAND-IDX, WS-SUB2)
+                               = WS-CAND-PREF (CAND-IDX, WS-SUB)
+                           MOVE 'N' TO WS-CAND-VALID (CAND-IDX)
+                           MOVE 'CANDIDATES' TO WS-ERR-SOURCE
+                           MOVE WS-CAND-COUNT TO WS-ERR-RECORD-NO
+                           MOVE 'CAND-PREF-TABLE' TO WS-ERR-FIELD
+                           MOVE 'DUPLICATE PREFERENCE ENTRY'
+                               TO WS-ERR-REASON
+                           PERFORM 9900-WRITE-ERROR
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+       2200-LOAD-AVAILABILITY SECTION.
+       2200-LOAD-AVAILABILITY-PARA.
+           OPEN INPUT AVAILABILITY.
+           IF WS-AVAIL-STATUS = '00'
+               PERFORM UNTIL END-OF-AVAILABILITY
+                   READ AVAILABILITY
+                       AT END
+                           MOVE 'Y' TO WS-EOF-AVAIL
+                       NOT AT END
+                           PERFORM 2210-STORE-AVAILABILITY
+                   END-READ
+               END-PERFORM
+               CLOSE AVAILABILITY
+           END-IF.
+
+       2210-STORE-AVAILABILITY SECTION.
+       2210-STORE-AVAILABILITY-PARA.
+           MOVE 'N' TO WS-CAND-FOUND.
+           PERFORM VARYING CAND-IDX FROM 1 BY 1
+                   UNTIL CAND-IDX > WS-CAND-COUNT
+               IF WS-CAND-ID (CAND-IDX) = AVAIL-CAND-ID
+                   MOVE 'Y' TO WS-CAND-FOUND
+                   SET WS-TARGET-CAND-IDX TO CAND-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF CAND-WAS-FOUND
+               SET CAND-IDX TO WS-TARGET-CAND-IDX
+               MOVE 0 TO WS-CAND-AVAIL-COUNT (CAND-IDX)
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > WS-MAX-PREF
+                   MOVE AVAIL-SLOT-TABLE (WS-SUB)
+                       TO WS-CAND-AVAIL-SLOT (CAND-IDX, WS-SUB)
+                   IF AVAIL-SLOT-TABLE (WS-SUB) > 0
+                       ADD 1 TO WS-CAND-AVAIL-COUNT (CAND-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       9900-WRITE-ERROR SECTION.
+       9900-WRITE-ERROR-PARA.
+           ADD 1 TO WS-ERROR-COUNT.
+           WRITE ERROR-RECORD FROM WS-ERROR-LINE.
+
+       3000-MATCH-CANDIDATES SECTION.
+       3000-MATCH-CANDIDATES-PARA.
+           MOVE 'N' TO WS-NO-CHANGE
+           PERFORM UNTIL NO-CHANGE-THIS-PASS
+               MOVE 'Y' TO WS-NO-CHANGE
+               PERFORM VARYING CAND-IDX FROM 1 BY 1
+                       UNTIL CAND-IDX > WS-CAND-COUNT
+                   IF CAND-IS-VALID (CAND-IDX)
+                       AND NOT CAND-IS-MATCHED (CAND-IDX)
+                       AND WS-CAND-NEXT-PROPOSAL (CAND-IDX)
+                           NOT > WS-CAND-PREF-COUNT (CAND-IDX)
+                       MOVE 'N' TO WS-NO-CHANGE
+                       PERFORM 3100-PROPOSE-CANDIDATE
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       3100-PROPOSE-CANDIDATE SECTION.
+       3100-PROPOSE-CANDIDATE-PARA.
+           MOVE WS-CAND-NEXT-PROPOSAL (CAND-IDX) TO WS-SUB.
+           MOVE WS-SUB TO WS-CAND-RANK-OF-INSTR.
+           MOVE WS-CAND-PREF (CAND-IDX, WS-SUB)
+               TO WS-PROPOSE-TO-ID.
+           ADD 1 TO WS-CAND-NEXT-PROPOSAL (CAND-IDX).
+           PERFORM 3110-FIND-INSTR-BY-ID.
+           IF NOT INSTR-WAS-FOUND
+               PERFORM 3910-AUDIT-NO-INSTRUCTOR
+           ELSE
+               PERFORM 3120-FIND-RANK-OF-CANDIDATE
+               IF NOT RANK-WAS-FOUND
+                   PERFORM 3920-AUDIT-NOT-RANKED
+               ELSE
+                   PERFORM 3125-CHECK-AVAILABILITY
+                   IF NOT SLOT-WAS-FOUND
+                       PERFORM 3925-AUDIT-SCHEDULE-CONFLICT
+                   ELSE
+                       PERFORM 3130-CONSIDER-PROPOSAL
+                   END-IF
+               END-IF
+           END-IF.
+
+       3125-CHECK-AVAILABILITY SECTION.
+       3125-CHECK-AVAILABILITY-PARA.
+           SET INSTR-IDX TO WS-TARGET-INSTR-IDX.
+           IF WS-CAND-AVAIL-COUNT (CAND-IDX) = 0
+               MOVE 'Y' TO WS-SLOT-FOUND
+           ELSE
+               MOVE 'N' TO WS-SLOT-FOUND
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > WS-MAX-PREF
+                   IF WS-CAND-AVAIL-SLOT (CAND-IDX, WS-SUB) > 0
+                       AND WS-CAND-AVAIL-SLOT (CAND-IDX, WS-SUB)
+                           = WS-INSTR-MEETING-SLOT (INSTR-IDX)
+                       MOVE 'Y' TO WS-SLOT-FOUND
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       3110-FIND-INSTR-BY-ID SECTION.
+       3110-FIND-INSTR-BY-ID-PARA.
+           MOVE 'N' TO WS-INSTR-FOUND.
+           PERFORM VARYING INSTR-IDX FROM 1 BY 1
+                   UNTIL INSTR-IDX > WS-INSTR-COUNT
+               IF WS-INSTR-ID (INSTR-IDX) = WS-PROPOSE-TO-ID
+                       AND INSTR-IS-VALID (INSTR-IDX)
+                   MOVE 'Y' TO WS-INSTR-FOUND
+                   SET WS-TARGET-INSTR-IDX TO INSTR-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       3120-FIND-RANK-OF-CANDIDATE SECTION.
+       3120-FIND-RANK-OF-CANDIDATE-PARA.
+           MOVE 'N' TO WS-RANK-FOUND.
+           SET INSTR-IDX TO WS-TARGET-INSTR-IDX.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-INSTR-PREF-COUNT (INSTR-IDX)
+               IF WS-INSTR-PREF (INSTR-IDX, WS-SUB)
+                       = WS-CAND-ID (CAND-IDX)
+                   MOVE 'Y' TO WS-RANK-FOUND
+                   MOVE WS-SUB TO WS-FOUND-RANK
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       3130-CONSIDER-PROPOSAL SECTION.
+       3130-CONSIDER-PROPOSAL-PARA.
+           SET INSTR-IDX TO WS-TARGET-INSTR-IDX.
+           IF WS-INSTR-FILLED (INSTR-IDX) < WS-INSTR-QUOTA (INSTR-IDX)
+               ADD 1 TO WS-INSTR-FILLED (INSTR-IDX)
+               MOVE WS-INSTR-FILLED (INSTR-IDX) TO WS-SUB
+               MOVE WS-CAND-ID (CAND-IDX)
+                   TO WS-SLOT-CAND-ID (INSTR-IDX, WS-SUB)
+               MOVE WS-FOUND-RANK
+                   TO WS-SLOT-CAND-RANK (INSTR-IDX, WS-SUB)
+               MOVE WS-CAND-RANK-OF-INSTR
+                   TO WS-SLOT-CAND-OWN-RANK (INSTR-IDX, WS-SUB)
+               MOVE 'Y' TO WS-CAND-MATCHED (CAND-IDX)
+               MOVE WS-PROPOSE-TO-ID TO WS-CAND-MATCHED-INSTR (CAND-IDX)
+               MOVE WS-CAND-RANK-OF-INSTR
+                   TO WS-CAND-MATCH-RANK (CAND-IDX)
+               MOVE 'ACCEPTED' TO WS-AUD-DECISION
+               PERFORM 3930-AUDIT-DECISION
+           ELSE
+               PERFORM 3140-FIND-WORST-SLOT
+               IF WS-FOUND-RANK < WS-WORST-RANK
+                   PERFORM 3150-EVICT-AND-REPLACE
+                   MOVE WS-CAND-RANK-OF-INSTR
+                       TO WS-CAND-MATCH-RANK (CAND-IDX)
+                   MOVE 'ACCEPTED-REPLACED' TO WS-AUD-DECISION
+                   PERFORM 3930-AUDIT-DECISION
+               ELSE
+                   MOVE 'REJECTED-QUOTA' TO WS-AUD-DECISION
+                   PERFORM 3930-AUDIT-DECISION
+               END-IF
+           END-IF.
+
+       3140-FIND-WORST-SLOT SECTION.
+       3140-FIND-WORST-SLOT-PARA.
+           MOVE 0 TO WS-WORST-RANK.
+           MOVE 1 TO WS-WORST-SLOT.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-INSTR-QUOTA (INSTR-IDX)
+               IF WS-SLOT-CAND-RANK (INSTR-IDX, WS-SUB) > WS-WORST-RANK
+                   MOVE WS-SLOT-CAND-RANK (INSTR-IDX, WS-SUB)
+                       TO WS-WORST-RANK
+                   MOVE WS-SUB TO WS-WORST-SLOT
+               END-IF
+           END-PERFORM.
+
+       3150-EVICT-AND-REPLACE SECTION.
+       3150-EVICT-AND-REPLACE-PARA.
+           MOVE WS-SLOT-CAND-ID (INSTR-IDX, WS-WORST-SLOT)
+               TO WS-EVICT-CAND-ID.
+           MOVE WS-SLOT-CAND-RANK (INSTR-IDX, WS-WORST-SLOT)
+               TO WS-EVICT-RANK.
+           PERFORM 3160-UNMATCH-CANDIDATE.
+           MOVE WS-CAND-ID (CAND-IDX)
+               TO WS-SLOT-CAND-ID (INSTR-IDX, WS-WORST-SLOT).
+           MOVE WS-FOUND-RANK
+               TO WS-SLOT-CAND-RANK (INSTR-IDX, WS-WORST-SLOT).
+           MOVE WS-CAND-RANK-OF-INSTR
+               TO WS-SLOT-CAND-OWN-RANK (INSTR-IDX, WS-WORST-SLOT).
+           MOVE 'Y' TO WS-CAND-MATCHED (CAND-IDX).
+           MOVE WS-PROPOSE-TO-ID TO WS-CAND-MATCHED-INSTR (CAND-IDX).
+
+       3160-UNMATCH-CANDIDATE SECTION.
+       3160-UNMATCH-CANDIDATE-PARA.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-CAND-COUNT
+               IF WS-CAND-ID (WS-SUB) = WS-EVICT-CAND-ID
+                   MOVE 'N' TO WS-CAND-MATCHED (WS-SUB)
+                   MOVE 0 TO WS-CAND-MATCHED-INSTR (WS-SUB)
+                   MOVE WS-EVICT-CAND-ID TO WS-AUD-CAND-ID
+                   MOVE WS-INSTR-ID (INSTR-IDX) TO WS-AUD-INSTR-ID
+                   MOVE WS-EVICT-RANK TO WS-AUD-INSTR-RANK
+                   MOVE WS-CAND-MATCH-RANK (WS-SUB) TO WS-AUD-CAND-RANK
+                   MOVE 'EVICTED' TO WS-AUD-DECISION
+                   MOVE WS-RUN-TIMESTAMP TO WS-AUD-TIMESTAMP
+                   WRITE AUDIT-RECORD FROM WS-AUDIT-LINE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       3910-AUDIT-NO-INSTRUCTOR SECTION.
+       3910-AUDIT-NO-INSTRUCTOR-PARA.
+           MOVE WS-PROPOSE-TO-ID TO WS-AUD-INSTR-ID.
+           MOVE WS-CAND-ID (CAND-IDX) TO WS-AUD-CAND-ID.
+           MOVE 0 TO WS-AUD-INSTR-RANK.
+           MOVE WS-CAND-RANK-OF-INSTR TO WS-AUD-CAND-RANK.
+           MOVE 'REJECTED-NO-INSTR' TO WS-AUD-DECISION.
+           MOVE WS-RUN-TIMESTAMP TO WS-AUD-TIMESTAMP.
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+
+       3920-AUDIT-NOT-RANKED SECTION.
+       3920-AUDIT-NOT-RANKED-PARA.
+           MOVE WS-PROPOSE-TO-ID TO WS-AUD-INSTR-ID.
+           MOVE WS-CAND-ID (CAND-IDX) TO WS-AUD-CAND-ID.
+           MOVE 0 TO WS-AUD-INSTR-RANK.
+           MOVE WS-CAND-RANK-OF-INSTR TO WS-AUD-CAND-RANK.
+           MOVE 'REJECTED-NOT-RANKED' TO WS-AUD-DECISION.
+           MOVE WS-RUN-TIMESTAMP TO WS-AUD-TIMESTAMP.
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+
+       3925-AUDIT-SCHEDULE-CONFLICT SECTION.
+       3925-AUDIT-SCHEDULE-CONFLICT-PARA.
+           MOVE WS-PROPOSE-TO-ID TO WS-AUD-INSTR-ID.
+           MOVE WS-CAND-ID (CAND-IDX) TO WS-AUD-CAND-ID.
+           MOVE WS-FOUND-RANK TO WS-AUD-INSTR-RANK.
+           MOVE WS-CAND-RANK-OF-INSTR TO WS-AUD-CAND-RANK.
+           MOVE 'REJECTED-SCHEDULE' TO WS-AUD-DECISION.
+           MOVE WS-RUN-TIMESTAMP TO WS-AUD-TIMESTAMP.
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+
+       3930-AUDIT-DECISION SECTION.
+       3930-AUDIT-DECISION-PARA.
+           MOVE WS-PROPOSE-TO-ID TO WS-AUD-INSTR-ID.
+           MOVE WS-CAND-ID (CAND-IDX) TO WS-AUD-CAND-ID.
+           MOVE WS-FOUND-RANK TO WS-AUD-INSTR-RANK.
+           MOVE WS-CAND-RANK-OF-INSTR TO WS-AUD-CAND-RANK.
+           MOVE WS-RUN-TIMESTAMP TO WS-AUD-TIMESTAMP.
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+
+       4000-WRITE-OUTPUT SECTION.
+       4000-WRITE-OUTPUT-PARA.
+           PERFORM 4005-BUILD-DEPT-LIST.
+           PERFORM 4010-WRITE-REPORT-HEADER.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               MOVE WS-DEPT-ENTRY (WS-DEPT-IDX) TO WS-CUR-DEPT
+               MOVE 0 TO WS-DEPT-TOTAL
+               PERFORM VARYING INSTR-IDX FROM 1 BY 1
+                       UNTIL INSTR-IDX > WS-INSTR-COUNT
+                   IF WS-INSTR-DEPT (INSTR-IDX) = WS-CUR-DEPT
+                           AND INSTR-IS-VALID (INSTR-IDX)
+                       PERFORM 4030-WRITE-INSTR-DETAILS
+                       PERFORM 4035-WRITE-INSTR-TOTAL
+                   END-IF
+               END-PERFORM
+               PERFORM 4040-WRITE-DEPT-TOTAL
+           END-PERFORM.
+           PERFORM 4050-WRITE-REPORT-FOOTER.
+
+       4005-BUILD-DEPT-LIST SECTION.
+       4005-BUILD-DEPT-LIST-PARA.
+           MOVE 0 TO WS-DEPT-COUNT.
+           PERFORM VARYING INSTR-IDX FROM 1 BY 1
+                   UNTIL INSTR-IDX > WS-INSTR-COUNT
+               MOVE 'N' TO WS-INSTR-FOUND
+               PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                       UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+                   IF WS-DEPT-ENTRY (WS-DEPT-IDX)
+                           = WS-INSTR-DEPT (INSTR-IDX)
+                       MOVE 'Y' TO WS-INSTR-FOUND
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF NOT INSTR-WAS-FOUND
+                   ADD 1 TO WS-DEPT-COUNT
+                   MOVE WS-INSTR-DEPT (INSTR-IDX)
+                       TO WS-DEPT-ENTRY (WS-DEPT-COUNT)
+               END-IF
+           END-PERFORM.
+
+       4010-WRITE-REPORT-HEADER SECTION.
+       4010-WRITE-REPORT-HEADER-PARA.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'TA PLACEMENT REPORT   TERM: ' WS-TERM-NAME
+                   '   RUN DATE: ' WS-REPORT-DATE '   PAGE: '
+                   WS-PAGE-NO
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE OUTPUT-RECORD FROM WS-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'DEPT   INSTRUCTOR   CANDIDATE   INSTR-RANK'
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE OUTPUT-RECORD FROM WS-REPORT-LINE.
+           MOVE 2 TO WS-LINE-COUNT.
+           MOVE 0 TO WS-PAGE-TOTAL.
+
+       4020-CHECK-PAGE-BREAK SECTION.
+       4020-CHECK-PAGE-BREAK-PARA.
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 4025-WRITE-PAGE-TOTAL
+               ADD 1 TO WS-PAGE-NO
+               PERFORM 4010-WRITE-REPORT-HEADER
+           END-IF.
+
+       4025-WRITE-PAGE-TOTAL SECTION.
+       4025-WRITE-PAGE-TOTAL-PARA.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE WS-PAGE-TOTAL TO WS-EDIT-4.
+           STRING '   PAGE ' WS-PAGE-NO ' TOTAL PLACEMENTS: '
+                   WS-EDIT-4
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE OUTPUT-RECORD FROM WS-REPORT-LINE.
+
+       4030-WRITE-INSTR-DETAILS SECTION.
+       4030-WRITE-INSTR-DETAILS-PARA.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-INSTR-FILLED (INSTR-IDX)
+               PERFORM 4020-CHECK-PAGE-BREAK
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE WS-SLOT-CAND-RANK (INSTR-IDX, WS-SUB) TO WS-EDIT-4
+               STRING WS-CUR-DEPT '   ' WS-INSTR-ID (INSTR-IDX)
+                       '         ' WS-SLOT-CAND-ID (INSTR-IDX, WS-SUB)
+                       '        ' WS-EDIT-4
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE OUTPUT-RECORD FROM WS-REPORT-LINE
+               ADD 1 TO WS-LINE-COUNT
+               ADD 1 TO WS-PAGE-TOTAL
+               ADD 1 TO WS-DEPT-TOTAL
+               ADD 1 TO WS-GRAND-TOTAL
+               MOVE WS-INSTR-ID (INSTR-IDX) TO CM-INSTR-ID
+               MOVE WS-SLOT-CAND-ID (INSTR-IDX, WS-SUB) TO CM-CAND-ID
+               MOVE WS-SLOT-CAND-RANK (INSTR-IDX, WS-SUB)
+                   TO CM-INSTR-RANK
+               MOVE WS-SLOT-CAND-OWN-RANK (INSTR-IDX, WS-SUB)
+                   TO CM-CAND-RANK
+               MOVE WS-CUR-DEPT TO CM-DEPT
+               WRITE CURRENT-MATCH-RECORD
+               IF PLACEIDX-IS-OPEN
+                   MOVE CM-CAND-ID TO PI-CAND-ID
+                   MOVE CM-INSTR-ID TO PI-INSTR-ID
+                   MOVE CM-INSTR-RANK TO PI-INSTR-RANK
+                   MOVE CM-CAND-RANK TO PI-CAND-RANK
+                   MOVE CM-DEPT TO PI-DEPT
+                   WRITE PLACEMENT-INDEX-RECORD
+               END-IF
+           END-PERFORM.
+
+       4035-WRITE-INSTR-TOTAL SECTION.
+       4035-WRITE-INSTR-TOTAL-PARA.
+           PERFORM 4020-CHECK-PAGE-BREAK.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE WS-INSTR-FILLED (INSTR-IDX) TO WS-EDIT-4.
+           STRING '      INSTR ' WS-INSTR-ID (INSTR-IDX)
+                   ' TOTAL PLACEMENTS: ' WS-EDIT-4
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE OUTPUT-RECORD FROM WS-REPORT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       4040-WRITE-DEPT-TOTAL SECTION.
+       4040-WRITE-DEPT-TOTAL-PARA.
+           PERFORM 4020-CHECK-PAGE-BREAK.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE WS-DEPT-TOTAL TO WS-EDIT-4.
+           STRING '   DEPT ' WS-CUR-DEPT ' TOTAL PLACEMENTS: '
+                   WS-EDIT-4
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE OUTPUT-RECORD FROM WS-REPORT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       4050-WRITE-REPORT-FOOTER SECTION.
+       4050-WRITE-REPORT-FOOTER-PARA.
+           PERFORM 4025-WRITE-PAGE-TOTAL.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE WS-GRAND-TOTAL TO WS-EDIT-4.
+           STRING '   GRAND TOTAL PLACEMENTS: ' WS-EDIT-4
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE OUTPUT-RECORD FROM WS-REPORT-LINE.
+
+       4100-WRITE-UNMATCHED SECTION.
+       4100-WRITE-UNMATCHED-PARA.
+           PERFORM VARYING CAND-IDX FROM 1 BY 1
+                   UNTIL CAND-IDX > WS-CAND-COUNT
+               IF CAND-IS-VALID (CAND-IDX)
+                       AND NOT CAND-IS-MATCHED (CAND-IDX)
+                   MOVE WS-CAND-ID (CAND-IDX) TO WS-UNM-CAND-ID
+                   WRITE UNMATCHED-RECORD FROM WS-UNMATCHED-LINE
+               END-IF
+           END-PERFORM.
+
+       5000-RECONCILE SECTION.
+       5000-RECONCILE-PARA.
+           OPEN OUTPUT RECONCILE-REPORT.
+           MOVE SPACES TO WS-RECONCILE-LINE.
+           STRING 'TERM-OVER-TERM MATCH RECONCILIATION REPORT'
+               DELIMITED BY SIZE INTO WS-RECONCILE-LINE.
+           WRITE RECONCILE-RECORD FROM WS-RECONCILE-LINE.
+           PERFORM 5010-LOAD-PRIOR-MATCH.
+           OPEN INPUT CURRENT-MATCH.
+           MOVE 'N' TO WS-EOF-CURMATCH.
+           PERFORM UNTIL END-OF-CURMATCH
+               READ CURRENT-MATCH
+                   AT END
+                       MOVE 'Y' TO WS-EOF-CURMATCH
+                   NOT AT END
+                       PERFORM 5020-EVALUATE-CURRENT-ENTRY
+               END-READ
+           END-PERFORM.
+           CLOSE CURRENT-MATCH.
+           IF PRIOR-DATA-AVAILABLE
+               PERFORM 5030-CHECK-MISSING-INSTRUCTORS
+           ELSE
+               MOVE SPACES TO WS-RECONCILE-LINE
+               STRING 'NO PRIOR-TERM MATCH DATA AVAILABLE - '
+                       'TERM COMPARISON SKIPPED.'
+                   DELIMITED BY SIZE INTO WS-RECONCILE-LINE
+               WRITE RECONCILE-RECORD FROM WS-RECONCILE-LINE
+           END-IF.
+           CLOSE RECONCILE-REPORT.
+
+       5010-LOAD-PRIOR-MATCH SECTION.
+       5010-LOAD-PRIOR-MATCH-PARA.
+           MOVE 'N' TO WS-PRIOR-AVAILABLE.
+           MOVE 0 TO WS-PRIOR-COUNT.
+           OPEN INPUT PRIOR-MATCH.
+           IF WS-PRIOR-STATUS = '00'
+               MOVE 'Y' TO WS-PRIOR-AVAILABLE
+               MOVE 'N' TO WS-EOF-PRIOR
+               PERFORM UNTIL END-OF-PRIOR-MATCH
+                   READ PRIOR-MATCH
+                       AT END
+                           MOVE 'Y' TO WS-EOF-PRIOR
+                       NOT AT END
+                           PERFORM 5011-STORE-PRIOR-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE PRIOR-MATCH
+           END-IF.
+
+       5011-STORE-PRIOR-ENTRY SECTION.
+       5011-STORE-PRIOR-ENTRY-PARA.
+           IF WS-PRIOR-COUNT >= WS-MAX-PRIOR
+               IF NOT PRIOR-TABLE-FULL-LOGGED
+                   MOVE 'Y' TO WS-PRIOR-FULL-LOGGED
+                   MOVE SPACES TO WS-RECONCILE-LINE
+                   MOVE WS-MAX-PRIOR TO WS-EDIT-4
+                   STRING 'PRIOR-MATCH DATA EXCEEDS ' WS-EDIT-4
+                           ' ROW CAPACITY - REMAINING ROWS IGNORED'
+                       DELIMITED BY SIZE INTO WS-RECONCILE-LINE
+                   WRITE RECONCILE-RECORD FROM WS-RECONCILE-LINE
+               END-IF
+           ELSE
+               ADD 1 TO WS-PRIOR-COUNT
+               SET PRIOR-IDX TO WS-PRIOR-COUNT
+               MOVE PM-INSTR-ID TO WS-PRIOR-INSTR-ID (PRIOR-IDX)
+               MOVE PM-CAND-ID TO WS-PRIOR-CAND-ID (PRIOR-IDX)
+               MOVE PM-INSTR-RANK TO WS-PRIOR-INSTR-RANK (PRIOR-IDX)
+               MOVE PM-CAND-RANK TO WS-PRIOR-CAND-RANK (PRIOR-IDX)
+               MOVE 'N' TO WS-PRIOR-SEEN (PRIOR-IDX)
+           END-IF.
+
+       5020-EVALUATE-CURRENT-ENTRY SECTION.
+       5020-EVALUATE-CURRENT-ENTRY-PARA.
+           IF CM-INSTR-RANK > WS-LOW-RANK-THRESHOLD
+               MOVE SPACES TO WS-RECONCILE-LINE
+               MOVE CM-INSTR-RANK TO WS-EDIT-4
+               STRING 'INSTR ' CM-INSTR-ID
+                       ' MATCHED A LOW-PREFERENCE CANDIDATE (RANK '
+                       WS-EDIT-4 ')'
+                   DELIMITED BY SIZE INTO WS-RECONCILE-LINE
+               WRITE RECONCILE-RECORD FROM WS-RECONCILE-LINE
+           END-IF.
+           IF PRIOR-DATA-AVAILABLE
+               PERFORM 5025-FIND-PRIOR-BY-PAIR
+               IF INSTR-WAS-FOUND
+                   MOVE 'Y' TO WS-PRIOR-SEEN (WS-TARGET-INSTR-IDX)
+               END-IF
+               PERFORM 5026-FIND-PRIOR-BY-CAND
+               IF RANK-WAS-FOUND
+                   COMPUTE WS-RANK-DROP = CM-CAND-RANK
+                       - WS-PRIOR-CAND-RANK (WS-PRIOR-FOUND-IDX)
+                   IF WS-RANK-DROP >= WS-RANK-DROP-THRESHOLD
+                       MOVE SPACES TO WS-RECONCILE-LINE
+                       MOVE WS-PRIOR-CAND-RANK (WS-PRIOR-FOUND-IDX)
+                           TO WS-EDIT-4B
+                       MOVE CM-CAND-RANK TO WS-EDIT-4
+                       STRING 'CAND ' CM-CAND-ID ' DROPPED FROM RANK '
+                               WS-EDIT-4B ' LAST TERM TO RANK '
+                               WS-EDIT-4 ' THIS TERM'
+                           DELIMITED BY SIZE INTO WS-RECONCILE-LINE
+                       WRITE RECONCILE-RECORD FROM WS-RECONCILE-LINE
+                   END-IF
+               END-IF
+           END-IF.
+
+       5025-FIND-PRIOR-BY-PAIR SECTION.
+       5025-FIND-PRIOR-BY-PAIR-PARA.
+           MOVE 'N' TO WS-INSTR-FOUND.
+           PERFORM VARYING PRIOR-IDX FROM 1 BY 1
+                   UNTIL PRIOR-IDX > WS-PRIOR-COUNT
+               IF WS-PRIOR-INSTR-ID (PRIOR-IDX) = CM-INSTR-ID
+                       AND WS-PRIOR-CAND-ID (PRIOR-IDX) = CM-CAND-ID
+                   MOVE 'Y' TO WS-INSTR-FOUND
+                   SET WS-TARGET-INSTR-IDX TO PRIOR-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       5026-FIND-PRIOR-BY-CAND SECTION.
+       5026-FIND-PRIOR-BY-CAND-PARA.
+           MOVE 'N' TO WS-RANK-FOUND.
+           PERFORM VARYING PRIOR-IDX FROM 1 BY 1
+                   UNTIL PRIOR-IDX > WS-PRIOR-COUNT
+               IF WS-PRIOR-CAND-ID (PRIOR-IDX) = CM-CAND-ID
+                   MOVE 'Y' TO WS-RANK-FOUND
+                   SET WS-PRIOR-FOUND-IDX TO PRIOR-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       5030-CHECK-MISSING-INSTRUCTORS SECTION.
+       5030-CHECK-MISSING-INSTRUCTORS-PARA.
+           PERFORM VARYING PRIOR-IDX FROM 1 BY 1
+                   UNTIL PRIOR-IDX > WS-PRIOR-COUNT
+               IF NOT PRIOR-ENTRY-SEEN (PRIOR-IDX)
+                   PERFORM 5031-REPORT-UNSEEN-PRIOR-PAIR
+               END-IF
+           END-PERFORM.
+
+       5031-REPORT-UNSEEN-PRIOR-PAIR SECTION.
+       5031-REPORT-UNSEEN-PRIOR-PAIR-PARA.
+           MOVE 'N' TO WS-INSTR-FOUND.
+           PERFORM VARYING INSTR-IDX FROM 1 BY 1
+                   UNTIL INSTR-IDX > WS-INSTR-COUNT
+               IF WS-INSTR-ID (INSTR-IDX)
+                       = WS-PRIOR-INSTR-ID (PRIOR-IDX)
+                   MOVE 'Y' TO WS-INSTR-FOUND
+                   SET WS-TARGET-INSTR-IDX TO INSTR-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO WS-RECONCILE-LINE.
+           IF INSTR-WAS-FOUND
+               SET INSTR-IDX TO WS-TARGET-INSTR-IDX
+           END-IF.
+           IF INSTR-WAS-FOUND AND WS-INSTR-FILLED (INSTR-IDX) > 0
+               STRING 'INSTR ' WS-PRIOR-INSTR-ID (PRIOR-IDX)
+                       ' PRIOR PAIRING WITH CAND '
+                       WS-PRIOR-CAND-ID (PRIOR-IDX)
+                       ' DID NOT REPEAT THIS TERM'
+                   DELIMITED BY SIZE INTO WS-RECONCILE-LINE
+           ELSE
+               STRING 'INSTR ' WS-PRIOR-INSTR-ID (PRIOR-IDX)
+                       ' HAD NO MATCH THIS TERM (PRIOR CAND '
+                       WS-PRIOR-CAND-ID (PRIOR-IDX) ')'
+                   DELIMITED BY SIZE INTO WS-RECONCILE-LINE
+           END-IF.
+           WRITE RECONCILE-RECORD FROM WS-RECONCILE-LINE.
+
+       6000-QUERY-MODE SECTION.
+       6000-QUERY-MODE-PARA.
+           PERFORM 1005-READ-PARAMETERS.
+           OPEN INPUT PLACEMENT-INDEX.
+           IF WS-PLACEIDX-STATUS = '00'
+               IF WS-CMD-ARG (1:6) = 'QUERY='
+                   PERFORM 6010-QUERY-BY-CANDIDATE
+               ELSE
+                   PERFORM 6020-QUERY-BY-INSTRUCTOR
+               END-IF
+               CLOSE PLACEMENT-INDEX
+           ELSE
+               DISPLAY 'TA_RANKING: NO PLACEMENT INDEX ON FILE - '
+                   'RUN A MATCHING PASS FIRST'
+           END-IF.
+
+       6010-QUERY-BY-CANDIDATE SECTION.
+       6010-QUERY-BY-CANDIDATE-PARA.
+           MOVE WS-CMD-ARG (7:4) TO WS-QUERY-CAND-ID.
+           MOVE WS-QUERY-CAND-ID TO PI-CAND-ID.
+           READ PLACEMENT-INDEX KEY IS PI-CAND-ID
+               INVALID KEY
+                   DISPLAY 'TA_RANKING: CANDIDATE ' WS-QUERY-CAND-ID
+                       ' NOT FOUND IN PLACEMENT INDEX'
+               NOT INVALID KEY
+                   DISPLAY 'TA_RANKING: CANDIDATE ' PI-CAND-ID
+                       ' -> INSTRUCTOR ' PI-INSTR-ID ' DEPT '
+                       PI-DEPT ' (INSTR RANKED CAND '
+                       PI-INSTR-RANK ', CAND RANKED INSTR '
+                       PI-CAND-RANK ')'
+           END-READ.
+
+       6020-QUERY-BY-INSTRUCTOR SECTION.
+       6020-QUERY-BY-INSTRUCTOR-PARA.
+           MOVE WS-CMD-ARG (7:4) TO WS-QUERY-INSTR-ID.
+           MOVE 0 TO WS-QUERY-MATCH-COUNT.
+           MOVE 'N' TO WS-EOF-PLACEIDX.
+           MOVE WS-QUERY-INSTR-ID TO PI-INSTR-ID.
+           START PLACEMENT-INDEX KEY IS = PI-INSTR-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-PLACEIDX
+           END-START.
+           PERFORM UNTIL END-OF-PLACEIDX-INSTR
+               PERFORM 6025-READ-NEXT-BY-INSTRUCTOR
+           END-PERFORM.
+           IF WS-QUERY-MATCH-COUNT = 0
+               DISPLAY 'TA_RANKING: INSTRUCTOR ' WS-QUERY-INSTR-ID
+                   ' NOT FOUND IN PLACEMENT INDEX'
+           END-IF.
+
+       6025-READ-NEXT-BY-INSTRUCTOR SECTION.
+       6025-READ-NEXT-BY-INSTRUCTOR-PARA.
+           READ PLACEMENT-INDEX NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-PLACEIDX
+               NOT AT END
+                   IF PI-INSTR-ID NOT = WS-QUERY-INSTR-ID
+                       MOVE 'Y' TO WS-EOF-PLACEIDX
+                   ELSE
+                       ADD 1 TO WS-QUERY-MATCH-COUNT
+                       DISPLAY 'TA_RANKING: INSTRUCTOR ' PI-INSTR-ID
+                           ' -> CANDIDATE ' PI-CAND-ID ' DEPT '
+                           PI-DEPT ' (INSTR RANKED CAND '
+                           PI-INSTR-RANK ', CAND RANKED INSTR '
+                           PI-CAND-RANK ')'
+                   END-IF
+           END-READ.
+
+       9000-TERMINATE SECTION.
+       9000-TERMINATE-PARA.
+           CLOSE OUTPUT_FILE.
+           CLOSE UNMATCHED.
+           CLOSE AUDIT-FILE.
+           CLOSE ERROR-LISTING.
+           MOVE 'DONE' TO CKPT-PHASE.
+           MOVE 0 TO CKPT-COUNT.
+           MOVE SPACE TO CKPT-VALID.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
